@@ -0,0 +1,243 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     DL100MN.
+000300 AUTHOR.         J RENNER.
+000400 INSTALLATION.   DL100 APPLICATION - REFERENCE DATA GROUP.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800********************************************************************
+000900*                                                                  *
+001000*    PROGRAM      DL100MN                                         *
+001100*    PURPOSE      CICS ONLINE MAINTENANCE TRANSACTION (DL100)     *
+001200*                 FOR THE DL100 LETTER TABLE.  LETS OPERATIONS    *
+001300*                 ADD, CHANGE OR DELETE AN ENTRY IN THE DL100CT   *
+001400*                 CONTROL FILE WITHOUT A PROGRAM CHANGE - THE     *
+001500*                 SAME FILE TEST10 READS AT STARTUP.               *
+001600*                                                                  *
+001700*    MAPSET       DL100M   MAP  DL100M1  (SEE DL100MP COPYBOOK)   *
+001800*                 FUNC     - A (ADD), C (CHANGE) OR D (DELETE)    *
+001900*                 POSITION - TABLE POSITION, 1-100 (THE KEY)      *
+002000*                 LETTER   - THE LETTER TO STORE (ADD/CHANGE)     *
+002100*                 MSG      - RESULT/ERROR MESSAGE                 *
+002200*                                                                  *
+002300*    MODIFICATION HISTORY                                         *
+002400*    ------------------------------------------------------------ *
+002500*    DATE       BY     DESCRIPTION                                *
+002600*    ---------  -----  ------------------------------------------ *
+002700*    2026-08-09 JMR    ORIGINAL PROGRAM                           *
+002750*    2026-08-09 JMR    LETTERI EDIT NOW TESTS THE CHARACTER       *
+002760*                      RANGE A THRU Z INSTEAD OF THE ALPHABETIC   *
+002770*                      CLASS TEST, WHICH TREATS A BLANK LETTER    *
+002780*                      AS ALPHABETIC AND LET IT THROUGH           *
+002790*    2026-08-09 JMR    EXEC CICS RETURN NOW PASSES A DUMMY         *
+002791*                      COMMAREA SO EIBCALEN IS NON-ZERO ON THE     *
+002792*                      OPERATOR'S NEXT ENTRY OF THE TRANSACTION -  *
+002793*                      WITHOUT ONE, 0000-MAIN ALWAYS TOOK THE      *
+002794*                      FIRST-TIME BRANCH AND THE MAINTENANCE       *
+002795*                      FUNCTIONS WERE NEVER REACHED                *
+002796*    2026-08-09 JMR    3100-ADD-ENTRY NOW CLEARS                   *
+002797*                      DL100-CONTROL-RECORD BEFORE BUILDING IT SO  *
+002798*                      THE FILLER BYTES WRITTEN TO DL100CT ARE     *
+002799*                      ALWAYS SPACES, NOT LEFTOVER TASK STORAGE    *
+002800*                                                                  *
+002900********************************************************************
+003000 ENVIRONMENT DIVISION.
+003100 CONFIGURATION SECTION.
+003200*
+003300 DATA DIVISION.
+003400 WORKING-STORAGE SECTION.
+003500 01  WS-RESP                     PIC S9(8) COMP.
+003600 01  WS-FUNCTION-VALID-SW        PIC X(01) VALUE 'N'.
+003700     88  WS-FUNCTION-VALID           VALUE 'Y'.
+003800 01  WS-POSITION-KEY             PIC 9(03).
+003850 01  WS-RETURN-FLAG              PIC X(01) VALUE 'Y'.
+003900*
+004000********************************************************************
+004100*    SYMBOLIC MAP - SEE COPYBOOK DL100MP                          *
+004200********************************************************************
+004300     COPY DL100MP.
+004400*
+004500********************************************************************
+004600*    CONTROL FILE RECORD - SEE COPYBOOK DL100CT                   *
+004700********************************************************************
+004800     COPY DL100CT.
+004900*
+005000 PROCEDURE DIVISION.
+005100*
+005200********************************************************************
+005300*    0000-MAIN - MAINLINE.  A BLANK EIBCALEN MEANS THE OPERATOR   *
+005400*    JUST STARTED THE TRANSACTION, SO SEND A BLANK MAP; OTHERWISE *
+005500*    RECEIVE THE MAP AND PROCESS THE REQUESTED FUNCTION           *
+005600********************************************************************
+005700 0000-MAIN.
+005800     IF EIBCALEN = ZERO
+005900         PERFORM 1000-SEND-INITIAL-MAP
+006000             THRU 1000-SEND-INITIAL-MAP-EXIT
+006100     ELSE
+006200         PERFORM 2000-RECEIVE-AND-EDIT
+006300             THRU 2000-RECEIVE-AND-EDIT-EXIT
+006400         IF WS-FUNCTION-VALID
+006500             PERFORM 3000-PROCESS-FUNCTION
+006600                 THRU 3000-PROCESS-FUNCTION-EXIT
+006700         END-IF
+006800         PERFORM 8000-SEND-RESULT-MAP
+006900             THRU 8000-SEND-RESULT-MAP-EXIT
+007000     END-IF.
+007100     EXEC CICS RETURN
+007200         TRANSID('DL100')
+007250         COMMAREA(WS-RETURN-FLAG)
+007270         LENGTH(1)
+007300     END-EXEC.
+007400     GOBACK.
+007500*
+007600********************************************************************
+007700*    1000-SEND-INITIAL-MAP - FIRST-TIME SCREEN, ALL FIELDS BLANK  *
+007800********************************************************************
+007900 1000-SEND-INITIAL-MAP.
+008000     MOVE SPACES TO DL100M1O.
+008100     MOVE 'ENTER FUNC (A/C/D), POSITION AND LETTER'
+008200         TO MSGO.
+008300     EXEC CICS SEND MAP('DL100M1')
+008400         MAPSET('DL100M')
+008500         FROM(DL100M1O)
+008600         ERASE
+008700     END-EXEC.
+008750 1000-SEND-INITIAL-MAP-EXIT.
+008800     EXIT.
+008850*
+008900********************************************************************
+009000*    2000-RECEIVE-AND-EDIT - RECEIVE THE OPERATOR'S INPUT AND     *
+009100*    EDIT THE FUNCTION AND POSITION BEFORE ANY FILE I/O           *
+009200********************************************************************
+009300 2000-RECEIVE-AND-EDIT.
+009400     MOVE 'N' TO WS-FUNCTION-VALID-SW.
+009500     EXEC CICS RECEIVE MAP('DL100M1')
+009600         MAPSET('DL100M')
+009700         INTO(DL100M1I)
+009800         RESP(WS-RESP)
+009900     END-EXEC.
+010000     IF WS-RESP NOT = DFHRESP(NORMAL)
+010100         MOVE 'UNABLE TO READ SCREEN - RE-ENTER' TO MSGO
+010200     ELSE
+010300         IF FUNCI NOT = 'A' AND FUNCI NOT = 'C'
+010400                 AND FUNCI NOT = 'D'
+010500             MOVE 'FUNC MUST BE A, C OR D' TO MSGO
+010600         ELSE
+010700             IF POSITIONI NOT NUMERIC
+010800                 MOVE 'POSITION MUST BE NUMERIC' TO MSGO
+010900             ELSE
+011000                 MOVE POSITIONI TO WS-POSITION-KEY
+011100                 IF WS-POSITION-KEY = ZERO
+011200                     OR WS-POSITION-KEY > 100
+011300                     MOVE 'POSITION MUST BE 1 THRU 100' TO MSGO
+011400                 ELSE
+011500                     IF (FUNCI = 'A' OR FUNCI = 'C')
+011600                             AND (LETTERI < 'A' OR > 'Z')
+011700                         MOVE 'LETTER MUST BE A THRU Z' TO MSGO
+011800                     ELSE
+011900                         SET WS-FUNCTION-VALID TO TRUE
+012000                     END-IF
+012100                 END-IF
+012200             END-IF
+012300         END-IF
+012400     END-IF.
+012500 2000-RECEIVE-AND-EDIT-EXIT.
+012600     EXIT.
+012700*
+012800********************************************************************
+012900*    3000-PROCESS-FUNCTION - DISPATCH TO THE ADD/CHANGE/DELETE    *
+013000*    PARAGRAPH FOR THE EDITED, VALID REQUEST                      *
+013100********************************************************************
+013200 3000-PROCESS-FUNCTION.
+013300     MOVE WS-POSITION-KEY TO DL100-CT-POSITION.
+013400     IF FUNCI = 'A'
+013500         PERFORM 3100-ADD-ENTRY
+013600             THRU 3100-ADD-ENTRY-EXIT
+013700     ELSE
+013800         IF FUNCI = 'C'
+013900             PERFORM 3200-CHANGE-ENTRY
+014000                 THRU 3200-CHANGE-ENTRY-EXIT
+014100         ELSE
+014200             PERFORM 3300-DELETE-ENTRY
+014300                 THRU 3300-DELETE-ENTRY-EXIT
+014400         END-IF
+014500     END-IF.
+014600 3000-PROCESS-FUNCTION-EXIT.
+014700     EXIT.
+014800*
+014900 3100-ADD-ENTRY.
+014950     MOVE SPACES TO DL100-CONTROL-RECORD.
+014970     MOVE WS-POSITION-KEY TO DL100-CT-POSITION.
+015000     MOVE LETTERI TO DL100-CT-LETTER.
+015100     EXEC CICS WRITE FILE('DL100CT')
+015200         FROM(DL100-CONTROL-RECORD)
+015300         RIDFLD(DL100-CT-POSITION)
+015400         RESP(WS-RESP)
+015500     END-EXEC.
+015600     IF WS-RESP = DFHRESP(NORMAL)
+015700         MOVE 'ENTRY ADDED' TO MSGO
+015800     ELSE
+015900         IF WS-RESP = DFHRESP(DUPKEY) OR DFHRESP(DUPREC)
+016000             MOVE 'POSITION ALREADY EXISTS - USE CHANGE' TO MSGO
+016100         ELSE
+016200             MOVE 'ADD FAILED - SEE FILE STATUS' TO MSGO
+016300         END-IF
+016400     END-IF.
+016500 3100-ADD-ENTRY-EXIT.
+016600     EXIT.
+016700*
+016800 3200-CHANGE-ENTRY.
+016900     EXEC CICS READ FILE('DL100CT')
+017000         INTO(DL100-CONTROL-RECORD)
+017100         RIDFLD(DL100-CT-POSITION)
+017200         UPDATE
+017300         RESP(WS-RESP)
+017400     END-EXEC.
+017500     IF WS-RESP NOT = DFHRESP(NORMAL)
+017600         MOVE 'POSITION NOT FOUND - USE ADD' TO MSGO
+017700     ELSE
+017800         MOVE LETTERI TO DL100-CT-LETTER
+017900         EXEC CICS REWRITE FILE('DL100CT')
+018000             FROM(DL100-CONTROL-RECORD)
+018100             RESP(WS-RESP)
+018200         END-EXEC
+018300         IF WS-RESP = DFHRESP(NORMAL)
+018400             MOVE 'ENTRY CHANGED' TO MSGO
+018500         ELSE
+018600             MOVE 'CHANGE FAILED - SEE FILE STATUS' TO MSGO
+018700         END-IF
+018800     END-IF.
+018900 3200-CHANGE-ENTRY-EXIT.
+019000     EXIT.
+019100*
+019200 3300-DELETE-ENTRY.
+019300     EXEC CICS DELETE FILE('DL100CT')
+019400         RIDFLD(DL100-CT-POSITION)
+019500         RESP(WS-RESP)
+019600     END-EXEC.
+019700     IF WS-RESP = DFHRESP(NORMAL)
+019800         MOVE 'ENTRY DELETED' TO MSGO
+019900     ELSE
+020000         IF WS-RESP = DFHRESP(NOTFND)
+020100             MOVE 'POSITION NOT FOUND' TO MSGO
+020200         ELSE
+020300             MOVE 'DELETE FAILED - SEE FILE STATUS' TO MSGO
+020400         END-IF
+020500     END-IF.
+020600 3300-DELETE-ENTRY-EXIT.
+020700     EXIT.
+020800*
+020900********************************************************************
+021000*    8000-SEND-RESULT-MAP - RE-DISPLAY THE SCREEN WITH THE        *
+021100*    RESULT/ERROR MESSAGE, READY FOR THE NEXT REQUEST             *
+021200********************************************************************
+021300 8000-SEND-RESULT-MAP.
+021400     EXEC CICS SEND MAP('DL100M1')
+021500         MAPSET('DL100M')
+021600         FROM(DL100M1O)
+021700         DATAONLY
+021800     END-EXEC.
+021900 8000-SEND-RESULT-MAP-EXIT.
+022000     EXIT.
+022100*
+022200 END PROGRAM DL100MN.
