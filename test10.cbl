@@ -1,29 +1,657 @@
-       program-id. test10.
-
-       environment division.
-       configuration section.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-      *01 WK-DATA.
-       01 WS-LETTER-TABLE.
-          05 WS-LETTERS PIC X(1) OCCURS 5 TIMES.
-                 
-       01 WS-INDEX     PIC 9(1) VALUE 1.
-       
-       PROCEDURE DIVISION.
-       0000-MAIN.
-           MOVE 'A' TO WS-LETTERS(1)
-           MOVE 'B' TO WS-LETTERS(2)
-           MOVE 'C' TO WS-LETTERS(3)
-           MOVE 'D' TO WS-LETTERS(4)
-           MOVE 'E' TO WS-LETTERS(5)
-
-           DISPLAY "DISPLAYING THE TABLE CONTENTS:"
-           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 5
-               DISPLAY "LETTER AT POSITION " WS-INDEX ": " 
-                       WS-LETTERS(WS-INDEX)
-           END-PERFORM.      
-           goback.
-
-       end program test10.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     TEST10.
+000300 AUTHOR.         J RENNER.
+000400 INSTALLATION.   DL100 APPLICATION - REFERENCE DATA GROUP.
+000500 DATE-WRITTEN.   2024-02-11.
+000600 DATE-COMPILED.
+000700*
+000800********************************************************************
+000900*                                                                  *
+001000*    PROGRAM      TEST10                                          *
+001100*    PURPOSE      LOAD THE DL100 LETTER CODE TABLE, EDIT IT,      *
+001200*                 PRINT IT AND DROP AN AUDIT TRAIL / EXTRACT      *
+001300*                 FOR DOWNSTREAM JOBS.  RESTARTABLE VIA A         *
+001400*                 CHECKPOINT DATASET - SEE DL100J01 JCL.          *
+001500*                                                                  *
+001600*    MODIFICATION HISTORY                                         *
+001700*    ------------------------------------------------------------ *
+001800*    DATE       BY     DESCRIPTION                                *
+001900*    ---------  -----  ------------------------------------------ *
+002000*    2024-02-11 JMR    ORIGINAL PROGRAM                           *
+002100*    2026-08-09 JMR    LOAD TABLE FROM CTLFILE, DEFAULT TO THE    *
+002200*                      ORIGINAL 5-LETTER TABLE WHEN CTLFILE IS    *
+002300*                      ABSENT OR EMPTY                            *
+002400*    2026-08-09 JMR    ADDED RPTFILE PRINTED REPORT               *
+002500*    2026-08-09 JMR    WIDENED THE TABLE TO 100 ENTRIES AND       *
+002600*                      WS-INDEX TO PIC 9(03) TO MATCH             *
+002700*    2026-08-09 JMR    ADDED EDIT/VALIDATION PASS AND ERROR       *
+002800*                      LISTING ON RPTFILE                        *
+002900*    2026-08-09 JMR    TABLE DUMP NOW GOES THROUGH THE DL100LK    *
+003000*                      LOOKUP SUBPROGRAM INSTEAD OF A DIRECT      *
+003100*                      SUBSCRIPT REFERENCE                        *
+003200*    2026-08-09 JMR    ADDED CKPFILE RESTART/CHECKPOINT SUPPORT   *
+003300*                      FOR DL100J01 - SEE 7000-WRITE-CHECKPOINT   *
+003400*    2026-08-09 JMR    ADDED AUDFILE AUDIT TRAIL (HEADER + ONE    *
+003500*                      DETAIL RECORD PER TABLE ENTRY)             *
+003600*    2026-08-09 JMR    ADDED EXTFILE DOWNSTREAM EXTRACT, ONE      *
+003700*                      RECORD PER TABLE ENTRY (DL100EX LAYOUT)    *
+003750*    2026-08-09 JMR    CTLFILE CHANGED TO A KEYED FILE SO THE     *
+003760*                      DL100MN ONLINE TRANSACTION CAN MAINTAIN    *
+003770*                      ENTRIES DIRECTLY IN THE SAME FILE THIS     *
+003780*                      PROGRAM READS AT STARTUP                   *
+003782*    2026-08-09 JMR    CKPFILE CHANGED TO A ONE-RECORD RELATIVE   *
+003783*                      FILE, OPENED I-O AND REWRITTEN IN PLACE -  *
+003784*                      OPEN OUTPUT ON A SEQUENTIAL DD CODED       *
+003785*                      DISP=MOD REPOSITIONS TO THE END OF THE     *
+003786*                      EXISTING DATA INSTEAD OF TRUNCATING IT, SO *
+003787*                      THE OLD DESIGN NEVER ACTUALLY REWROTE THE  *
+003788*                      CHECKPOINT RECORD ON A REAL MVS SYSTEM     *
+003789*    2026-08-09 JMR    3000-PROCESS-TABLE NOW ALWAYS PRINTS AND   *
+003790*                      EXTRACTS THE FULL 1..N TABLE ON A RESTART  *
+003791*                      RUN - ONLY THE AUDIT DETAIL WRITE AND THE  *
+003792*                      CHECKPOINT ITSELF ARE SKIPPED FOR ENTRIES  *
+003793*                      ALREADY COVERED BY THE LAST CHECKPOINT     *
+003794*    2026-08-09 JMR    2200-READ-CTLFILE NOW LOGS AN OVERFLOW     *
+003795*                      ERROR (INSTEAD OF SILENTLY DROPPING THE   *
+003796*                      RECORD) WHEN CTLFILE HAS MORE THAN 100    *
+003797*                      ENTRIES                                   *
+003800*    2026-08-09 JMR    TABLE IS NOW LOADED, EDITED AND PROCESSED  *
+003801*                      BY CONTROL-FILE POSITION INSTEAD OF READ   *
+003802*                      ORDER, SO AN ENTRY MAINTAINED AT A GIVEN   *
+003803*                      POSITION BY DL100MN LANDS AT THAT SAME     *
+003804*                      POSITION HERE - SEE 2200-READ-CTLFILE      *
+003805*    2026-08-09 JMR    2510-EDIT-ONE-ENTRY NOW BOUNDS-CHECKS THE   *
+003806*                      ERROR LINE COUNT ON BOTH REJECT PATHS,      *
+003807*                      MATCHING 2250'S GUARD                       *
+003808*    2026-08-09 JMR    WS-USER-ID/WS-JOB-ID ARE NOW TAKEN FROM     *
+003809*                      THE EXEC STATEMENT PARM (SYSUID/JOBNAME)    *
+003810*                      INSTEAD OF A FIXED LITERAL                  *
+003811*    2026-08-09 JMR    RPTFILE/EXTFILE OPENS ARE NOW STATUS-       *
+003812*                      CHECKED LIKE THE PROGRAM'S OTHER FILES      *
+003814*    2026-08-09 JMR    8600-PRINT-ERROR-LINE NOW BREAKS TO A NEW   *
+003815*                      PAGE ON OVERFLOW, LIKE 8100-PRINT-DETAIL-   *
+003816*                      LINE ALREADY DOES                           *
+003817*                                                                  *
+003900********************************************************************
+004000 ENVIRONMENT DIVISION.
+004100 CONFIGURATION SECTION.
+004200 INPUT-OUTPUT SECTION.
+004500 FILE-CONTROL.
+004600     SELECT CTLFILE  ASSIGN TO CTLFILE
+004610         ORGANIZATION IS INDEXED
+004620         ACCESS MODE IS SEQUENTIAL
+004630         RECORD KEY IS DL100-CT-POSITION
+004800         FILE STATUS IS WS-CTLFILE-STATUS.
+004900     SELECT RPTFILE  ASSIGN TO RPTFILE
+005000         ORGANIZATION IS SEQUENTIAL
+005100         FILE STATUS IS WS-RPTFILE-STATUS.
+005200     SELECT EXTFILE  ASSIGN TO EXTFILE
+005300         ORGANIZATION IS SEQUENTIAL
+005400         FILE STATUS IS WS-EXTFILE-STATUS.
+005500     SELECT AUDFILE  ASSIGN TO AUDFILE
+005600         ORGANIZATION IS SEQUENTIAL
+005700         FILE STATUS IS WS-AUDFILE-STATUS.
+005800     SELECT CKPFILE  ASSIGN TO CKPFILE
+005810         ORGANIZATION IS RELATIVE
+005820         ACCESS MODE IS RANDOM
+005830         RELATIVE KEY IS WS-CKP-RELATIVE-KEY
+006000         FILE STATUS IS WS-CKPFILE-STATUS.
+006100*
+006200 DATA DIVISION.
+006300 FILE SECTION.
+006400 FD  CTLFILE
+006500     RECORDING MODE IS F
+006600     LABEL RECORDS ARE STANDARD.
+006700     COPY DL100CT.
+006900 FD  RPTFILE
+007000     RECORDING MODE IS F
+007100     LABEL RECORDS ARE STANDARD.
+007200 01  RPTFILE-RECORD             PIC X(133).
+007300 FD  EXTFILE
+007400     RECORDING MODE IS F
+007500     LABEL RECORDS ARE STANDARD.
+007600     COPY DL100EX.
+007800 FD  AUDFILE
+007900     RECORDING MODE IS F
+008000     LABEL RECORDS ARE STANDARD.
+008100     COPY DL100AU.
+008300 FD  CKPFILE
+008400     RECORDING MODE IS F
+008500     LABEL RECORDS ARE STANDARD.
+008600     COPY DL100CK.
+008800*
+008900 WORKING-STORAGE SECTION.
+009000*
+009100********************************************************************
+009200*    LETTER TABLE - SHARED LAYOUT, SEE COPYBOOK DL100TB           *
+009300********************************************************************
+009400     COPY DL100TB.
+009500*
+009600********************************************************************
+009700*    DEFAULT TABLE - USED WHEN CTLFILE IS MISSING OR EMPTY        *
+009800********************************************************************
+009900 01  WS-DEFAULT-TABLE.
+010000     05  FILLER                  PIC X(01) VALUE 'A'.
+010100     05  FILLER                  PIC X(01) VALUE 'B'.
+010200     05  FILLER                  PIC X(01) VALUE 'C'.
+010300     05  FILLER                  PIC X(01) VALUE 'D'.
+010400     05  FILLER                  PIC X(01) VALUE 'E'.
+010500 01  WS-DEFAULT-TABLE-R REDEFINES WS-DEFAULT-TABLE.
+010600     05  WS-DEFAULT-LETTER       PIC X(01) OCCURS 5 TIMES.
+010700 77  WS-DEFAULT-COUNT            PIC 9(03) VALUE 5.
+010800*
+010900 01  WS-INDEX                    PIC 9(03) VALUE 1.
+010950 01  WS-CT-POSITION              PIC 9(03).
+011000 01  WS-CKP-START-INDEX          PIC 9(03) VALUE 1.
+011100 01  WS-CURRENT-LETTER           PIC X(01).
+011200*
+011300********************************************************************
+011400*    SWITCHES                                                     *
+011500********************************************************************
+011600 01  WS-SWITCHES.
+011700     05  WS-CTLFILE-EOF-SW       PIC X(01) VALUE 'N'.
+011800         88  WS-CTLFILE-EOF          VALUE 'Y'.
+011900     05  WS-RESTART-SW           PIC X(01) VALUE 'N'.
+012000         88  WS-RESTART-RUN          VALUE 'Y'.
+012100     05  WS-EDIT-ERROR-SW        PIC X(01) VALUE 'N'.
+012200         88  WS-EDIT-ERRORS-FOUND    VALUE 'Y'.
+012300*
+012400********************************************************************
+012500*    FILE STATUS FIELDS                                           *
+012600********************************************************************
+012700 01  WS-FILE-STATUSES.
+012800     05  WS-CTLFILE-STATUS       PIC X(02) VALUE SPACES.
+012900         88  WS-CTLFILE-OK           VALUE '00'.
+013000         88  WS-CTLFILE-NOT-FOUND    VALUE '35'.
+013100     05  WS-RPTFILE-STATUS       PIC X(02) VALUE SPACES.
+013150         88  WS-RPTFILE-OK           VALUE '00'.
+013200     05  WS-EXTFILE-STATUS       PIC X(02) VALUE SPACES.
+013250         88  WS-EXTFILE-OK           VALUE '00'.
+013300     05  WS-AUDFILE-STATUS       PIC X(02) VALUE SPACES.
+013400     05  WS-CKPFILE-STATUS       PIC X(02) VALUE SPACES.
+013500         88  WS-CKPFILE-OK           VALUE '00'.
+013600*
+013700********************************************************************
+013800*    CHECKPOINT CONTROL                                           *
+013900********************************************************************
+014000 01  WS-CKP-INTERVAL             PIC 9(03) VALUE 25.
+014050 01  WS-CKP-QUOTIENT             PIC 9(03).
+014070 01  WS-CKP-REMAINDER            PIC 9(03).
+014080 01  WS-CKP-RELATIVE-KEY         PIC 9(03) VALUE 1.
+014100*
+014200********************************************************************
+014300*    EDIT / VALIDATION WORK AREAS                                 *
+014400********************************************************************
+014500 01  WS-POSITION-USED-TABLE.
+014600     05  WS-POSITION-USED-SW     PIC X(01) VALUE 'N'
+014650                                     OCCURS 100 TIMES.
+014700         88  WS-POSITION-USED        VALUE 'Y'.
+014900 01  WS-COMPARE-INDEX            PIC 9(03).
+015000 01  WS-DUPLICATE-FOUND-SW       PIC X(01) VALUE 'N'.
+015100     88  WS-DUPLICATE-FOUND          VALUE 'Y'.
+015150 01  WS-ERROR-WORK-TABLE.
+015160     05  WS-ERROR-ENTRY          OCCURS 100 TIMES.
+015170         10  WS-ERROR-POSITION   PIC 9(03).
+015180         10  WS-ERROR-LETTER     PIC X(01).
+015190         10  WS-ERROR-REASON     PIC X(40).
+015195 01  WS-ERROR-LINE-COUNT         PIC 9(03) VALUE ZERO.
+015200*
+015300********************************************************************
+015400*    LOOKUP SUBPROGRAM CALL PARAMETERS - SEE DL100LK              *
+015500********************************************************************
+015600     COPY DL100LP.
+015700*
+016400********************************************************************
+016500*    RUN IDENTIFICATION                                           *
+016600********************************************************************
+016700 01  WS-RUN-DATE                 PIC 9(08).
+016800 01  WS-RUN-TIME                 PIC 9(08).
+016900 01  WS-USER-ID                  PIC X(08) VALUE 'DL100OPR'.
+017000 01  WS-JOB-ID                   PIC X(08) VALUE 'DL100J01'.
+017100*
+017800********************************************************************
+017900*    REPORT PRINT LINES                                           *
+018000********************************************************************
+018100 01  WS-PAGE-NUMBER              PIC 9(05) VALUE ZERO.
+018200 01  WS-LINE-COUNT               PIC 9(02) VALUE 99.
+018300 01  WS-LINES-PER-PAGE           PIC 9(02) VALUE 50.
+018400*
+018500 01  WS-HEADING-1.
+018600     05  FILLER                  PIC X(01) VALUE SPACES.
+018700     05  FILLER                  PIC X(20) VALUE
+018800             'DL100 LETTER TABLE'.
+018900     05  FILLER                  PIC X(10) VALUE 'REPORT'.
+019000     05  FILLER                  PIC X(10) VALUE 'RUN DATE:'.
+019100     05  HDG1-RUN-DATE           PIC 9999/99/99.
+019200     05  FILLER                  PIC X(10) VALUE SPACES.
+019300     05  FILLER                  PIC X(05) VALUE 'PAGE'.
+019400     05  HDG1-PAGE-NUMBER        PIC ZZZZ9.
+019500*
+019600 01  WS-HEADING-2.
+019700     05  FILLER                  PIC X(01) VALUE SPACES.
+019800     05  FILLER                  PIC X(10) VALUE 'POSITION'.
+019900     05  FILLER                  PIC X(10) VALUE 'LETTER'.
+020000*
+020100 01  WS-DETAIL-LINE.
+020200     05  FILLER                  PIC X(01) VALUE SPACES.
+020300     05  DTL-POSITION            PIC ZZZ9.
+020400     05  FILLER                  PIC X(07) VALUE SPACES.
+020500     05  DTL-LETTER              PIC X(01).
+020600*
+020700 01  WS-ERROR-HEADING.
+020800     05  FILLER                  PIC X(01) VALUE SPACES.
+020900     05  FILLER                  PIC X(32) VALUE
+021000             '*** LETTER TABLE EDIT ERRORS ***'.
+021100*
+021200 01  WS-ERROR-LINE.
+021300     05  FILLER                  PIC X(01) VALUE SPACES.
+021400     05  ERR-POSITION            PIC ZZZ9.
+021500     05  FILLER                  PIC X(02) VALUE SPACES.
+021600     05  ERR-LETTER              PIC X(01).
+021700     05  FILLER                  PIC X(02) VALUE SPACES.
+021800     05  ERR-REASON              PIC X(40).
+021900*
+021950********************************************************************
+021960*    PARM PASSED FROM THE EXEC STATEMENT - SYSUID/JOBNAME, SEE      *
+021970*    DL100J01 STEP010 - USED TO STAMP THE AUDIT TRAIL               *
+021980********************************************************************
+021990 LINKAGE SECTION.
+021991 01  LS-PARM-AREA.
+021992     05  LS-PARM-LENGTH          PIC S9(04) COMP.
+021993     05  LS-PARM-DATA            PIC X(80).
+021994*
+022000 PROCEDURE DIVISION USING LS-PARM-AREA.
+022100*
+022200********************************************************************
+022300*    0000-MAIN - MAINLINE                                         *
+022400********************************************************************
+022500 0000-MAIN.
+022600     PERFORM 1000-INITIALIZE
+022700         THRU 1000-INITIALIZE-EXIT.
+022720     PERFORM 8000-PRINT-HEADINGS
+022740         THRU 8000-PRINT-HEADINGS-EXIT.
+022760     PERFORM 6000-WRITE-AUDIT-HEADER
+022780         THRU 6000-WRITE-AUDIT-HEADER-EXIT.
+022800     PERFORM 2000-LOAD-TABLE
+022900         THRU 2000-LOAD-TABLE-EXIT.
+023000     PERFORM 2500-EDIT-TABLE
+023100         THRU 2500-EDIT-TABLE-EXIT.
+023200     PERFORM 3000-PROCESS-TABLE
+023300         THRU 3000-PROCESS-TABLE-EXIT.
+023400     PERFORM 9000-TERMINATE
+023500         THRU 9000-TERMINATE-EXIT.
+023600     GOBACK.
+023700*
+023800********************************************************************
+023900*    1000-INITIALIZE - OPEN FILES, ESTABLISH RUN-DATE/TIME AND    *
+024000*    DETERMINE WHETHER THIS IS A RESTART OF A PRIOR CHECKPOINT    *
+024100********************************************************************
+024200 1000-INITIALIZE.
+024300     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+024400     ACCEPT WS-RUN-TIME FROM TIME.
+024410     IF LS-PARM-LENGTH > ZERO
+024420         UNSTRING LS-PARM-DATA(1:LS-PARM-LENGTH)
+024430             DELIMITED BY '/'
+024440             INTO WS-USER-ID, WS-JOB-ID
+024445         END-UNSTRING
+024448     END-IF.
+024450     MOVE ZERO TO WS-ERROR-LINE-COUNT.
+024500*
+024600     OPEN OUTPUT RPTFILE.
+024650     IF NOT WS-RPTFILE-OK
+024660         DISPLAY 'RPTFILE OPEN FAILED - STATUS ' WS-RPTFILE-STATUS
+024670         MOVE 16 TO RETURN-CODE
+024680         STOP RUN
+024690     END-IF.
+025700     OPEN OUTPUT EXTFILE.
+025710     IF NOT WS-EXTFILE-OK
+025720         DISPLAY 'EXTFILE OPEN FAILED - STATUS ' WS-EXTFILE-STATUS
+025730         MOVE 16 TO RETURN-CODE
+025740         STOP RUN
+025750     END-IF.
+025800     OPEN EXTEND AUDFILE.
+025900     IF WS-AUDFILE-STATUS NOT = '00'
+026000         CLOSE AUDFILE
+026100         OPEN OUTPUT AUDFILE
+026200     END-IF.
+026300*
+026400     MOVE 1 TO WS-CKP-START-INDEX.
+026450     MOVE 1 TO WS-CKP-RELATIVE-KEY.
+026500     OPEN I-O CKPFILE.
+026600     IF WS-CKPFILE-OK
+026700         READ CKPFILE
+026800             INVALID KEY
+026900                 CONTINUE
+027000             NOT INVALID KEY
+027100                 IF DL100-CK-RUN-DATE = WS-RUN-DATE
+027200                     SET WS-RESTART-RUN TO TRUE
+027300                     COMPUTE WS-CKP-START-INDEX =
+027400                         DL100-CK-LAST-POSITION + 1
+027600                 END-IF
+027700         END-READ
+027900     ELSE
+028000         CONTINUE
+028100     END-IF.
+028200 1000-INITIALIZE-EXIT.
+028300     EXIT.
+028400*
+028500********************************************************************
+028600*    2000-LOAD-TABLE - READ THE MAINTAINABLE CONTROL FILE.  IF    *
+028700*    THE FILE IS MISSING OR HAS NO RECORDS, FALL BACK TO THE      *
+028800*    ORIGINAL 5-LETTER DEFAULT TABLE                              *
+028900********************************************************************
+029000 2000-LOAD-TABLE.
+029100     MOVE ZERO TO DL100-TABLE-COUNT.
+029150     MOVE 'N' TO WS-CTLFILE-EOF-SW.
+029160     PERFORM VARYING WS-INDEX FROM 1 BY 1
+029170             UNTIL WS-INDEX > 100
+029180         MOVE SPACES TO DL100-LETTERS(WS-INDEX)
+029190         MOVE 'N' TO WS-POSITION-USED-SW(WS-INDEX)
+029195     END-PERFORM.
+029300     OPEN INPUT CTLFILE.
+029400     IF NOT WS-CTLFILE-OK
+029500         PERFORM 2100-LOAD-DEFAULT-TABLE
+029600             THRU 2100-LOAD-DEFAULT-TABLE-EXIT
+029700     ELSE
+029800         PERFORM 2200-READ-CTLFILE
+029900             THRU 2200-READ-CTLFILE-EXIT
+030000             UNTIL WS-CTLFILE-EOF
+030100         CLOSE CTLFILE
+030200         IF DL100-TABLE-COUNT = ZERO
+030300             PERFORM 2100-LOAD-DEFAULT-TABLE
+030400                 THRU 2100-LOAD-DEFAULT-TABLE-EXIT
+030500         END-IF
+030600     END-IF.
+030700 2000-LOAD-TABLE-EXIT.
+030800     EXIT.
+030900*
+031000 2100-LOAD-DEFAULT-TABLE.
+031100     MOVE WS-DEFAULT-COUNT TO DL100-TABLE-COUNT.
+031200     PERFORM VARYING WS-INDEX FROM 1 BY 1
+031300             UNTIL WS-INDEX > WS-DEFAULT-COUNT
+031400         MOVE WS-DEFAULT-LETTER(WS-INDEX)
+031450             TO DL100-LETTERS(WS-INDEX)
+031550         SET WS-POSITION-USED(WS-INDEX) TO TRUE
+031600     END-PERFORM.
+031700 2100-LOAD-DEFAULT-TABLE-EXIT.
+031800     EXIT.
+031900*
+032000 2200-READ-CTLFILE.
+032100     READ CTLFILE
+032200         AT END
+032300             SET WS-CTLFILE-EOF TO TRUE
+032400         NOT AT END
+032450             MOVE DL100-CT-POSITION OF DL100-CONTROL-RECORD
+032460                 TO WS-CT-POSITION
+032500             IF WS-CT-POSITION > ZERO AND WS-CT-POSITION NOT > 100
+032600                 MOVE DL100-CT-LETTER OF DL100-CONTROL-RECORD
+032650                     TO DL100-LETTERS(WS-CT-POSITION)
+032670                 SET WS-POSITION-USED(WS-CT-POSITION) TO TRUE
+032690                 IF WS-CT-POSITION > DL100-TABLE-COUNT
+032700                     MOVE WS-CT-POSITION TO DL100-TABLE-COUNT
+032850                 END-IF
+032870             ELSE
+032880                 PERFORM 2250-LOG-INVALID-POSITION
+032890                     THRU 2250-LOG-INVALID-POSITION-EXIT
+032900             END-IF
+033000     END-READ.
+033100 2200-READ-CTLFILE-EXIT.
+033200     EXIT.
+033300*
+033310 2250-LOG-INVALID-POSITION.
+033320     SET WS-EDIT-ERRORS-FOUND TO TRUE.
+033330     IF WS-ERROR-LINE-COUNT < 100
+033340         ADD 1 TO WS-ERROR-LINE-COUNT
+033350         MOVE WS-CT-POSITION
+033355             TO WS-ERROR-POSITION(WS-ERROR-LINE-COUNT)
+033360         MOVE DL100-CT-LETTER OF DL100-CONTROL-RECORD
+033370             TO WS-ERROR-LETTER(WS-ERROR-LINE-COUNT)
+033380         MOVE 'POSITION NOT 1-100 - ENTRY DROPPED'
+033390             TO WS-ERROR-REASON(WS-ERROR-LINE-COUNT)
+033395     END-IF.
+033398 2250-LOG-INVALID-POSITION-EXIT.
+033399     EXIT.
+033400*
+033410********************************************************************
+033500*    2500-EDIT-TABLE - REJECT NON-ALPHABETIC OR DUPLICATE         *
+033600*    ENTRIES, IN PLACE, AT THEIR OWN CONTROL-FILE POSITION.       *
+033700*    REJECTS ARE LISTED ON RPTFILE AND THEIR POSITION IS FREED    *
+033800********************************************************************
+033900 2500-EDIT-TABLE.
+034100     PERFORM VARYING WS-INDEX FROM 1 BY 1
+034200             UNTIL WS-INDEX > DL100-TABLE-COUNT
+034250         IF WS-POSITION-USED(WS-INDEX)
+034300             PERFORM 2510-EDIT-ONE-ENTRY
+034400                 THRU 2510-EDIT-ONE-ENTRY-EXIT
+034450         END-IF
+034500     END-PERFORM.
+035100     IF WS-EDIT-ERRORS-FOUND
+035200         PERFORM 8500-PRINT-ERROR-HEADING
+035300             THRU 8500-PRINT-ERROR-HEADING-EXIT
+035350         PERFORM 8550-PRINT-ERROR-LINES
+035360             THRU 8550-PRINT-ERROR-LINES-EXIT
+035400     END-IF.
+035500 2500-EDIT-TABLE-EXIT.
+035600     EXIT.
+035700*
+035800 2510-EDIT-ONE-ENTRY.
+036000     MOVE 'N' TO WS-DUPLICATE-FOUND-SW.
+036100     IF DL100-LETTERS(WS-INDEX) < 'A' OR > 'Z'
+036200         SET WS-EDIT-ERRORS-FOUND TO TRUE
+036230         IF WS-ERROR-LINE-COUNT < 100
+036250             ADD 1 TO WS-ERROR-LINE-COUNT
+036260             MOVE WS-INDEX
+036265                 TO WS-ERROR-POSITION(WS-ERROR-LINE-COUNT)
+036270             MOVE DL100-LETTERS(WS-INDEX)
+036280                 TO WS-ERROR-LETTER(WS-ERROR-LINE-COUNT)
+036290             MOVE 'NOT A LETTER A THRU Z'
+036295                 TO WS-ERROR-REASON(WS-ERROR-LINE-COUNT)
+036297         END-IF
+036298         MOVE 'N' TO WS-POSITION-USED-SW(WS-INDEX)
+036299         MOVE SPACES TO DL100-LETTERS(WS-INDEX)
+036800     ELSE
+036900         PERFORM VARYING WS-COMPARE-INDEX FROM 1 BY 1
+037000                 UNTIL WS-COMPARE-INDEX >= WS-INDEX
+037100                 OR WS-DUPLICATE-FOUND
+037150             IF WS-POSITION-USED(WS-COMPARE-INDEX)
+037200                 AND DL100-LETTERS(WS-COMPARE-INDEX) =
+037300                     DL100-LETTERS(WS-INDEX)
+037400                 SET WS-DUPLICATE-FOUND TO TRUE
+037500             END-IF
+037600         END-PERFORM
+037700         IF WS-DUPLICATE-FOUND
+037800             SET WS-EDIT-ERRORS-FOUND TO TRUE
+037820             IF WS-ERROR-LINE-COUNT < 100
+037850                 ADD 1 TO WS-ERROR-LINE-COUNT
+037860                 MOVE WS-INDEX
+037870                     TO WS-ERROR-POSITION(WS-ERROR-LINE-COUNT)
+037880                 MOVE DL100-LETTERS(WS-INDEX)
+037890                     TO WS-ERROR-LETTER(WS-ERROR-LINE-COUNT)
+038100                 MOVE 'DUPLICATE LETTER - ENTRY DROPPED'
+038150                     TO WS-ERROR-REASON(WS-ERROR-LINE-COUNT)
+038170             END-IF
+038180             MOVE 'N' TO WS-POSITION-USED-SW(WS-INDEX)
+038190             MOVE SPACES TO DL100-LETTERS(WS-INDEX)
+038900         END-IF
+039000     END-IF.
+039100 2510-EDIT-ONE-ENTRY-EXIT.
+039200     EXIT.
+039300*
+039400********************************************************************
+039500*    3000-PROCESS-TABLE - PRINT, EXTRACT, AUDIT AND CHECKPOINT    *
+039600*    EACH VALID TABLE ENTRY.  THE REPORT AND EXTRACT ARE ALWAYS   *
+039700*    COMPLETE FOR THE FULL TABLE; A RESTARTED RUN ONLY SKIPS THE  *
+039750*    AUDIT/CHECKPOINT WORK ALREADY COVERED BY THE LAST CHECKPOINT *
+039800********************************************************************
+039900 3000-PROCESS-TABLE.
+040400     DISPLAY 'DISPLAYING THE TABLE CONTENTS:'.
+040500     IF WS-RESTART-RUN
+040600         DISPLAY 'RESTARTING AUDIT/CHECKPOINT AT TABLE POSITION '
+040700             WS-CKP-START-INDEX
+040800     END-IF.
+040900     MOVE 1 TO WS-INDEX.
+041000     PERFORM 3100-PROCESS-ONE-ENTRY
+041100         THRU 3100-PROCESS-ONE-ENTRY-EXIT
+041200         UNTIL WS-INDEX > DL100-TABLE-COUNT.
+041300 3000-PROCESS-TABLE-EXIT.
+041400     EXIT.
+041500*
+041600 3100-PROCESS-ONE-ENTRY.
+041650     IF WS-POSITION-USED(WS-INDEX)
+041700         MOVE 'P' TO DL100-LK-FUNCTION
+041800         MOVE WS-INDEX TO DL100-LK-POSITION
+041900         CALL 'DL100LK' USING DL100-LK-PARMS, DL100-LETTER-TABLE
+042000         MOVE DL100-LK-LETTER TO WS-CURRENT-LETTER
+042100*
+042200         DISPLAY 'LETTER AT POSITION ' WS-INDEX ': '
+042300             WS-CURRENT-LETTER
+042400         PERFORM 8100-PRINT-DETAIL-LINE
+042500             THRU 8100-PRINT-DETAIL-LINE-EXIT
+042600         PERFORM 8700-WRITE-EXTRACT-RECORD
+042700             THRU 8700-WRITE-EXTRACT-RECORD-EXIT
+042750         IF WS-INDEX >= WS-CKP-START-INDEX
+042800             PERFORM 6100-WRITE-AUDIT-DETAIL
+042900                 THRU 6100-WRITE-AUDIT-DETAIL-EXIT
+043000*
+043050             DIVIDE WS-INDEX BY WS-CKP-INTERVAL
+043060                 GIVING WS-CKP-QUOTIENT
+043070                 REMAINDER WS-CKP-REMAINDER
+043100             IF WS-CKP-REMAINDER = ZERO
+043200                 PERFORM 7000-WRITE-CHECKPOINT
+043300                     THRU 7000-WRITE-CHECKPOINT-EXIT
+043400             END-IF
+043450         END-IF
+043470     END-IF.
+043500     ADD 1 TO WS-INDEX.
+043600 3100-PROCESS-ONE-ENTRY-EXIT.
+043700     EXIT.
+043800*
+043900********************************************************************
+044000*    6000/6100 - AUDIT TRAIL (SEE DL100AU COPYBOOK)               *
+044100********************************************************************
+044200 6000-WRITE-AUDIT-HEADER.
+044300     MOVE SPACES TO DL100-AUDIT-RECORD.
+044400     SET DL100-AU-HEADER-REC TO TRUE.
+044500     MOVE WS-RUN-DATE TO DL100-AU-RUN-DATE.
+044600     MOVE WS-RUN-TIME TO DL100-AU-RUN-TIME.
+044700     MOVE WS-USER-ID TO DL100-AU-USER-ID.
+044800     MOVE WS-JOB-ID TO DL100-AU-JOB-ID.
+044900     WRITE DL100-AUDIT-RECORD.
+045000 6000-WRITE-AUDIT-HEADER-EXIT.
+045100     EXIT.
+045200*
+045300 6100-WRITE-AUDIT-DETAIL.
+045400     MOVE SPACES TO DL100-AUDIT-RECORD.
+045500     SET DL100-AU-DETAIL-REC TO TRUE.
+045600     MOVE WS-RUN-DATE TO DL100-AU-RUN-DATE.
+045700     MOVE WS-RUN-TIME TO DL100-AU-RUN-TIME.
+045800     MOVE WS-USER-ID TO DL100-AU-USER-ID.
+045900     MOVE WS-JOB-ID TO DL100-AU-JOB-ID.
+046000     MOVE WS-INDEX TO DL100-AU-POSITION.
+046100     MOVE WS-CURRENT-LETTER TO DL100-AU-LETTER.
+046200     WRITE DL100-AUDIT-RECORD.
+046300 6100-WRITE-AUDIT-DETAIL-EXIT.
+046400     EXIT.
+046500*
+046600********************************************************************
+046700*    7000-WRITE-CHECKPOINT - REWRITE THE CHECKPOINT DATASET WITH  *
+046800*    THE LAST TABLE POSITION SUCCESSFULLY PROCESSED               *
+046900********************************************************************
+047000 7000-WRITE-CHECKPOINT.
+047100     MOVE 1 TO WS-CKP-RELATIVE-KEY.
+047200     MOVE SPACES TO DL100-CHECKPOINT-RECORD.
+047250     MOVE WS-RUN-DATE TO DL100-CK-RUN-DATE.
+047270     MOVE WS-INDEX TO DL100-CK-LAST-POSITION.
+047400     REWRITE DL100-CHECKPOINT-RECORD
+047450         INVALID KEY
+047470             WRITE DL100-CHECKPOINT-RECORD
+047480     END-REWRITE.
+047700 7000-WRITE-CHECKPOINT-EXIT.
+047800     EXIT.
+047900*
+048000********************************************************************
+048100*    8000-8700 - REPORT AND EXTRACT PRINT/WRITE PARAGRAPHS        *
+048200********************************************************************
+048300 8000-PRINT-HEADINGS.
+048400     ADD 1 TO WS-PAGE-NUMBER.
+048500     MOVE ZERO TO WS-LINE-COUNT.
+048600     MOVE WS-RUN-DATE TO HDG1-RUN-DATE.
+048700     MOVE WS-PAGE-NUMBER TO HDG1-PAGE-NUMBER.
+048800     WRITE RPTFILE-RECORD FROM WS-HEADING-1
+048900         AFTER ADVANCING PAGE.
+049000     WRITE RPTFILE-RECORD FROM WS-HEADING-2
+049100         AFTER ADVANCING 2 LINES.
+049200     MOVE 2 TO WS-LINE-COUNT.
+049300 8000-PRINT-HEADINGS-EXIT.
+049400     EXIT.
+049500*
+049600 8100-PRINT-DETAIL-LINE.
+049700     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+049800         PERFORM 8000-PRINT-HEADINGS
+049900             THRU 8000-PRINT-HEADINGS-EXIT
+050000     END-IF.
+050100     MOVE WS-INDEX TO DTL-POSITION.
+050200     MOVE WS-CURRENT-LETTER TO DTL-LETTER.
+050300     WRITE RPTFILE-RECORD FROM WS-DETAIL-LINE
+050400         AFTER ADVANCING 1 LINE.
+050500     ADD 1 TO WS-LINE-COUNT.
+050600 8100-PRINT-DETAIL-LINE-EXIT.
+050700     EXIT.
+050800*
+050900 8500-PRINT-ERROR-HEADING.
+051000     WRITE RPTFILE-RECORD FROM WS-ERROR-HEADING
+051100         AFTER ADVANCING 2 LINES.
+051200     ADD 2 TO WS-LINE-COUNT.
+051300 8500-PRINT-ERROR-HEADING-EXIT.
+051400     EXIT.
+051500*
+051550 8550-PRINT-ERROR-LINES.
+051560     PERFORM VARYING WS-INDEX FROM 1 BY 1
+051570             UNTIL WS-INDEX > WS-ERROR-LINE-COUNT
+051580         PERFORM 8600-PRINT-ERROR-LINE
+051590             THRU 8600-PRINT-ERROR-LINE-EXIT
+051595     END-PERFORM.
+051598 8550-PRINT-ERROR-LINES-EXIT.
+051599     EXIT.
+051600 8600-PRINT-ERROR-LINE.
+051610     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+051620         PERFORM 8000-PRINT-HEADINGS
+051630             THRU 8000-PRINT-HEADINGS-EXIT
+051640     END-IF.
+051650     MOVE WS-ERROR-POSITION(WS-INDEX) TO ERR-POSITION.
+051660     MOVE WS-ERROR-LETTER(WS-INDEX) TO ERR-LETTER.
+051670     MOVE WS-ERROR-REASON(WS-INDEX) TO ERR-REASON.
+051700     WRITE RPTFILE-RECORD FROM WS-ERROR-LINE
+051800         AFTER ADVANCING 1 LINE.
+051900     ADD 1 TO WS-LINE-COUNT.
+052000 8600-PRINT-ERROR-LINE-EXIT.
+052100     EXIT.
+052200*
+052300 8700-WRITE-EXTRACT-RECORD.
+052400     MOVE SPACES TO DL100-EXTRACT-RECORD.
+052450     MOVE WS-RUN-DATE TO DL100-EX-RUN-DATE.
+052500     MOVE WS-INDEX TO DL100-EX-POSITION.
+052600     MOVE WS-CURRENT-LETTER TO DL100-EX-LETTER.
+052800     WRITE DL100-EXTRACT-RECORD.
+052900 8700-WRITE-EXTRACT-RECORD-EXIT.
+053000     EXIT.
+053100*
+053200********************************************************************
+053300*    9000-TERMINATE - CLOSE FILES AND CLEAR THE CHECKPOINT SO     *
+053400*    THE NEXT RUN STARTS FRESH                                    *
+053500********************************************************************
+053600 9000-TERMINATE.
+053700     CLOSE RPTFILE.
+053800     CLOSE EXTFILE.
+053900     CLOSE AUDFILE.
+053950     MOVE 1 TO WS-CKP-RELATIVE-KEY.
+053960     MOVE ZEROES TO DL100-CHECKPOINT-RECORD.
+054000     REWRITE DL100-CHECKPOINT-RECORD
+054050         INVALID KEY
+054070             WRITE DL100-CHECKPOINT-RECORD
+054080     END-REWRITE.
+054100     CLOSE CKPFILE.
+054200 9000-TERMINATE-EXIT.
+054300     EXIT.
+054400*
+054500 END PROGRAM TEST10.
