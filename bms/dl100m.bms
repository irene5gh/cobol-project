@@ -0,0 +1,71 @@
+***********************************************************************
+*                                                                     *
+*   MEMBER       DL100M                                              *
+*   PURPOSE      BMS MAPSET SOURCE FOR THE DL100 LETTER TABLE        *
+*                MAINTENANCE SCREEN, TRANSACTION DL100 (PROGRAM      *
+*                DL100MN).  ASSEMBLE AND LINK-EDIT WITH DL100MJ TO    *
+*                PRODUCE THE DL100M LOAD MODULE, AND COPY THE         *
+*                ASSEMBLER-GENERATED DSECT (COPY MEMBER DL100M) INTO  *
+*                A COBOL-STYLE COPYBOOK AS DL100MP - SEE DL100MP.CPY. *
+*                                                                     *
+*   MODIFICATION HISTORY                                             *
+*   ------------------------------------------------------------     *
+*   DATE       BY     DESCRIPTION                                    *
+*   ---------  -----  ------------------------------------------     *
+*   2026-08-09 JMR    ORIGINAL MACRO SOURCE                          *
+*   2026-08-09 JMR    CONTINUATION FLAGS MOVED TO COLUMN 72; MSG     *
+*                      FIELD MOVED TO ITS OWN LINE AT COLUMN 1 SO    *
+*                      ITS FULL 70-CHARACTER LENGTH FITS WITHIN THE  *
+*                      80-COLUMN SCREEN                              *
+*                                                                     *
+***********************************************************************
+DL100M   DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                            X
+               CTRL=(FREEKB,ALARM)
+*
+DL100M1  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),                                             X
+               LENGTH=20,                                              X
+               ATTRB=(ASKIP,NORM),                                     X
+               INITIAL='DL100 LETTER TABLE MAINT'
+*
+         DFHMDF POS=(3,1),                                             X
+               LENGTH=21,                                              X
+               ATTRB=(ASKIP,NORM),                                     X
+               INITIAL='FUNC (A/C/D)........'
+FUNC     DFHMDF POS=(3,23),                                            X
+               LENGTH=1,                                               X
+               ATTRB=(UNPROT,NORM,IC)
+*
+         DFHMDF POS=(5,1),                                             X
+               LENGTH=21,                                              X
+               ATTRB=(ASKIP,NORM),                                     X
+               INITIAL='POSITION (1-100)....'
+POSITION DFHMDF POS=(5,23),                                            X
+               LENGTH=3,                                               X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(7,1),                                             X
+               LENGTH=21,                                              X
+               ATTRB=(ASKIP,NORM),                                     X
+               INITIAL='LETTER (A-Z)........'
+LETTER   DFHMDF POS=(7,23),                                            X
+               LENGTH=1,                                               X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(9,1),                                             X
+               LENGTH=21,                                              X
+               ATTRB=(ASKIP,NORM),                                     X
+               INITIAL='MESSAGE.............'
+MSG      DFHMDF POS=(11,1),                                            X
+               LENGTH=70,                                              X
+               ATTRB=(ASKIP,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
