@@ -0,0 +1,43 @@
+//DL100J01 JOB (ACCTNO),'DL100 LETTER TABLE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  JOB          DL100J01
+//*  PURPOSE      LOAD, EDIT, PRINT, EXTRACT AND AUDIT THE DL100
+//*               LETTER TABLE.  RESTARTABLE AT STEP010 - IF A
+//*               PRIOR RUN ABENDED PARTWAY THROUGH THE TABLE,
+//*               RESUBMIT WITH RESTART=STEP010 AND TEST10 WILL
+//*               PICK UP AFTER THE LAST CHECKPOINTED POSITION
+//*               (SEE DL100CK DATASET AND 7000-WRITE-CHECKPOINT
+//*               IN TEST10).
+//*
+//*  MODIFICATION HISTORY
+//*  ------------------------------------------------------------
+//*  DATE       BY     DESCRIPTION
+//*  ---------  -----  ------------------------------------------
+//*  2026-08-09 JMR    ORIGINAL JCL
+//*  2026-08-09 JMR    DL100.PROD.CHECKPOINT IS NOW A ONE-RECORD
+//*                    VSAM RRDS, PROVISIONED ONCE OUTSIDE THIS
+//*                    JOB THE SAME WAY DL100.PROD.CTLFILE IS -
+//*                    CKPFILE DD CHANGED TO DISP=SHR SINCE
+//*                    TEST10 OPENS IT I-O AND REWRITES THE ONE
+//*                    RECORD IN PLACE
+//*  2026-08-09 JMR    EXTFILE/AUDFILE DCB LRECL CORRECTED TO
+//*                    MATCH DL100EX/DL100AU RECORD LENGTHS
+//*  2026-08-09 JMR    STEP010 PASSES THE SUBMITTING USERID AND
+//*                    THIS JOB'S NAME TO TEST10 VIA PARM SO THE
+//*                    AUDIT TRAIL RECORDS WHO/WHAT ACTUALLY RAN
+//*
+//STEP010  EXEC PGM=TEST10,PARM='&SYSUID/DL100J01'
+//STEPLIB  DD DSN=DL100.PROD.LOADLIB,DISP=SHR
+//CTLFILE  DD DSN=DL100.PROD.CTLFILE,DISP=SHR
+//RPTFILE  DD SYSOUT=*
+//EXTFILE  DD DSN=DL100.PROD.EXTRACT.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=62,BLKSIZE=0)
+//AUDFILE  DD DSN=DL100.PROD.AUDIT,DISP=MOD,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=61,BLKSIZE=0)
+//CKPFILE  DD DSN=DL100.PROD.CHECKPOINT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//
