@@ -0,0 +1,42 @@
+//DL100MJ JOB (ACCTNO),'DL100 MAP ASSEMBLY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  JOB          DL100MJ
+//*  PURPOSE      ASSEMBLE THE DL100M BMS MAPSET SOURCE (MEMBER
+//*               DL100M IN THE MACRO LIBRARY BELOW) AND LINK-EDIT
+//*               THE RESULT INTO DL100.PROD.LOADLIB AS THE DL100M
+//*               PHYSICAL MAP LOAD MODULE.  RUN THIS WHENEVER
+//*               DL100M IS CHANGED, THEN REFRESH THE MAPSET IN THE
+//*               CICS REGION (CEMT SET PROGRAM(DL100M) NEWCOPY OR
+//*               A CSD/RDO NEWCOPY) BEFORE THE NEXT ONLINE SESSION.
+//*               THE SYMBOLIC MAP COPYBOOK DL100MP.CPY USED BY
+//*               DL100MN IS HAND-KEPT IN STEP WITH THIS SOURCE -
+//*               SEE THE COPYBOOK HEADER.
+//*
+//*  MODIFICATION HISTORY
+//*  ------------------------------------------------------------
+//*  DATE       BY     DESCRIPTION
+//*  ---------  -----  ------------------------------------------
+//*  2026-08-09 JMR    ORIGINAL JCL
+//*
+//ASM      EXEC PGM=DFHEAP1$,PARM='DECK,NOOBJECT',
+//             REGION=4096K
+//STEPLIB  DD DSN=CICSTS.CICS.SDFHLOAD,DISP=SHR
+//SYSLIB   DD DSN=CICSTS.CICS.SDFHMAC,DISP=SHR
+//         DD DSN=SYS1.MACLIB,DISP=SHR
+//SYSIN    DD DSN=DL100.PROD.MACLIB(DL100M),DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSPUNCH DD DSN=&&OBJSET,DISP=(MOD,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(5,5)),DCB=BLKSIZE=3200
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//LKED     EXEC PGM=IEWL,COND=(4,LT,ASM),
+//             PARM='LIST,MAP',REGION=2048K
+//SYSLIB   DD DSN=CICSTS.CICS.SDFHLOAD,DISP=SHR
+//SYSLIN   DD DSN=&&OBJSET,DISP=(OLD,DELETE)
+//SYSLMOD  DD DSN=DL100.PROD.LOADLIB(DL100M),DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//
