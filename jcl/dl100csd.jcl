@@ -0,0 +1,45 @@
+//DL100CSD JOB (ACCTNO),'DL100 CSD DEFINE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  JOB          DL100CSD
+//*  PURPOSE      DEFINE THE DL100 TRANSACTION, THE DL100MN PROGRAM
+//*               AND THE DL100M MAPSET TO THE CICS SYSTEM
+//*               DEFINITION DATA SET, AND ADD THEM TO GROUP DL100
+//*               AND LIST DL100LST.  RUN ONCE TO INSTALL THE ONLINE
+//*               MAINTENANCE TRANSACTION; RE-RUN (DEFINE ... OK IF
+//*               DUPLICATE, OR CHANGE THE CSD JOB TO REPLACE) AFTER
+//*               ANY ATTRIBUTE CHANGE.  A CICS OPERATOR STILL NEEDS
+//*               TO CEMT SET GROUP(DL100) NEWCOPY, OR INSTALL THE
+//*               GROUP AFTER A COLD/INITIAL START, TO PICK THESE
+//*               DEFINITIONS UP.
+//*
+//*  MODIFICATION HISTORY
+//*  ------------------------------------------------------------
+//*  DATE       BY     DESCRIPTION
+//*  ---------  -----  ------------------------------------------
+//*  2026-08-09 JMR    ORIGINAL JCL
+//*  2026-08-09 JMR    CONTINUATION FLAGS MOVED TO COLUMN 72 -
+//*                    DFHCSDUP REQUIRES THE FLAG THERE, NOT 71
+//*
+//STEP010  EXEC PGM=DFHCSDUP
+//STEPLIB  DD DSN=CICSTS.CICS.SDFHLOAD,DISP=SHR
+//DFHCSD   DD DSN=DL100.PROD.CICS.CSD,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+    DEFINE PROGRAM(DL100MN)     GROUP(DL100)                           C
+            LANGUAGE(COBOL)     EXECKEY(USER)                          C
+            DATALOCATION(ANY)
+    DEFINE MAPSET(DL100M)       GROUP(DL100)                           C
+            RESIDENT(YES)
+    DEFINE TRANSACTION(DL100)   GROUP(DL100)                           C
+            PROGRAM(DL100MN)    TASKDATALOC(ANY)                       C
+            TASKDATAKEY(USER)
+    DEFINE FILE(DL100CT)        GROUP(DL100)                           C
+            DSNAME(DL100.PROD.CTLFILE)                                 C
+            ADD(YES)            BROWSE(YES)                            C
+            DELETE(YES)         READ(YES)                              C
+            UPDATE(YES)         RECORDFORMAT(F)                        C
+            STRINGS(4)          DISPOSITION(SHARE)
+    ADD GROUP(DL100)            LIST(DL100LST)
+/*
+//
