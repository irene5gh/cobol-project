@@ -0,0 +1,23 @@
+//DL100J02 JOB (ACCTNO),'DL100 RECONCILE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  JOB          DL100J02
+//*  PURPOSE      COMPARE THE LETTER TABLE EXTRACT PRODUCED BY THE
+//*               MOST RECENT DL100J01 RUN AGAINST THE PRIOR RUN'S
+//*               EXTRACT AND REPORT ANY POSITIONS ADDED, REMOVED
+//*               OR CHANGED.  RUN THIS AFTER DL100J01 HAS CATALOGED
+//*               A NEW EXTRACT GENERATION.
+//*
+//*  MODIFICATION HISTORY
+//*  ------------------------------------------------------------
+//*  DATE       BY     DESCRIPTION
+//*  ---------  -----  ------------------------------------------
+//*  2026-08-09 JMR    ORIGINAL JCL
+//*
+//STEP010  EXEC PGM=DL100RC
+//STEPLIB  DD DSN=DL100.PROD.LOADLIB,DISP=SHR
+//CUREXT   DD DSN=DL100.PROD.EXTRACT.G(0),DISP=SHR
+//PRVEXT   DD DSN=DL100.PROD.EXTRACT.G(-1),DISP=SHR
+//RECRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//
