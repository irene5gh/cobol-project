@@ -0,0 +1,47 @@
+000100********************************************************************
+000200*                                                                  *
+000300*    COPYBOOK    DL100MP                                          *
+000400*    PURPOSE     BMS SYMBOLIC MAP FOR THE DL100 LETTER TABLE      *
+000500*                MAINTENANCE SCREEN (MAPSET DL100M, MAP          *
+000600*                DL100M1).  GENERATED FROM THE DL100M BMS         *
+000700*                MACRO SOURCE - DO NOT HAND-MAINTAIN.             *
+000800*                                                                  *
+000900*    MODIFICATION HISTORY                                         *
+001000*    ------------------------------------------------------------ *
+001100*    DATE       BY     DESCRIPTION                                *
+001200*    ---------  -----  ------------------------------------------ *
+001300*    2026-08-09 JMR    ORIGINAL COPYBOOK                          *
+001400*                                                                  *
+001500********************************************************************
+001600 01  DL100M1I.
+001700     05  FILLER                      PIC X(12).
+001800     05  FUNCL                       PIC S9(4) COMP.
+001900     05  FUNCF                       PIC X.
+002000     05  FILLER REDEFINES FUNCF.
+002100         10  FUNCA                   PIC X.
+002200     05  FUNCI                       PIC X(01).
+002300     05  POSITIONL                   PIC S9(4) COMP.
+002400     05  POSITIONF                   PIC X.
+002500     05  FILLER REDEFINES POSITIONF.
+002600         10  POSITIONA               PIC X.
+002700     05  POSITIONI                   PIC X(03).
+002800     05  LETTERL                     PIC S9(4) COMP.
+002900     05  LETTERF                     PIC X.
+003000     05  FILLER REDEFINES LETTERF.
+003100         10  LETTERA                 PIC X.
+003200     05  LETTERI                     PIC X(01).
+003300     05  MSGL                        PIC S9(4) COMP.
+003400     05  MSGF                        PIC X.
+003500     05  FILLER REDEFINES MSGF.
+003600         10  MSGA                    PIC X.
+003700     05  MSGI                        PIC X(70).
+003800 01  DL100M1O REDEFINES DL100M1I.
+003900     05  FILLER                      PIC X(12).
+004000     05  FILLER                      PIC X(03).
+004100     05  FUNCO                       PIC X(01).
+004200     05  FILLER                      PIC X(03).
+004300     05  POSITIONO                   PIC ZZ9.
+004400     05  FILLER                      PIC X(03).
+004500     05  LETTERO                     PIC X(01).
+004600     05  FILLER                      PIC X(03).
+004700     05  MSGO                        PIC X(70).
