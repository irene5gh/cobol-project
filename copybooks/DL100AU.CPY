@@ -0,0 +1,27 @@
+000100********************************************************************
+000200*                                                                  *
+000300*    COPYBOOK    DL100AU                                          *
+000400*    PURPOSE     AUDIT LOG RECORD LAYOUT.  ONE HEADER RECORD IS   *
+000500*                APPENDED PER TEST10 RUN, FOLLOWED BY ONE DETAIL  *
+000600*                RECORD PER TABLE ENTRY (SEE DL100-AU-REC-TYPE).  *
+000700*                                                                  *
+000800*    MODIFICATION HISTORY                                         *
+000900*    ------------------------------------------------------------ *
+001000*    DATE       BY     DESCRIPTION                                *
+001100*    ---------  -----  ------------------------------------------ *
+001200*    2026-08-09 JMR    ORIGINAL COPYBOOK                          *
+001300*                                                                  *
+001400********************************************************************
+001500 01  DL100-AUDIT-RECORD.
+001600     05  DL100-AU-REC-TYPE           PIC X(01).
+001700         88  DL100-AU-HEADER-REC     VALUE 'H'.
+001800         88  DL100-AU-DETAIL-REC     VALUE 'D'.
+001900     05  DL100-AU-RUN-DATE           PIC 9(08).
+002000     05  DL100-AU-RUN-TIME           PIC 9(08).
+002100     05  DL100-AU-USER-ID            PIC X(08).
+002200     05  DL100-AU-JOB-ID             PIC X(08).
+002300     05  DL100-AU-DETAIL.
+002400         10  DL100-AU-POSITION       PIC 9(03).
+002500         10  DL100-AU-LETTER         PIC X(01).
+002600         10  FILLER                  PIC X(04).
+002700     05  FILLER                      PIC X(20).
