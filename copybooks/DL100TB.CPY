@@ -0,0 +1,19 @@
+000100********************************************************************
+000200*                                                                  *
+000300*    COPYBOOK    DL100TB                                          *
+000400*    PURPOSE     LETTER CODE TABLE - WORKING STORAGE LAYOUT       *
+000500*                SHARED BY TEST10, DL100LK, DL100MN AND DL100RC   *
+000600*                                                                  *
+000700*    MODIFICATION HISTORY                                         *
+000800*    ------------------------------------------------------------ *
+000900*    DATE       BY     DESCRIPTION                                *
+001000*    ---------  -----  ------------------------------------------ *
+001100*    2026-08-09 JMR    ORIGINAL COPYBOOK - TABLE MOVED OUT OF     *
+001200*                      TEST10 SO IT CAN BE SHARED WITH THE        *
+001300*                      LOOKUP, MAINTENANCE AND RECON PROGRAMS     *
+001400*                                                                  *
+001500********************************************************************
+001600 01  DL100-LETTER-TABLE.
+001700     05  DL100-TABLE-COUNT           PIC 9(3) VALUE ZERO.
+001800     05  DL100-LETTER-ENTRY          OCCURS 100 TIMES.
+001900         10  DL100-LETTERS           PIC X(01).
