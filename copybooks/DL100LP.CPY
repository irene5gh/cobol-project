@@ -0,0 +1,25 @@
+000100********************************************************************
+000200*                                                                  *
+000300*    COPYBOOK    DL100LP                                          *
+000400*    PURPOSE     CALL PARAMETERS FOR THE DL100LK LOOKUP           *
+000500*                SUBPROGRAM.  SHARED BY EVERY CALLER SO THE       *
+000600*                PARAMETER LAYOUT ONLY HAS TO CHANGE IN ONE       *
+000700*                PLACE.                                           *
+000800*                                                                  *
+000900*    MODIFICATION HISTORY                                         *
+001000*    ------------------------------------------------------------ *
+001100*    DATE       BY     DESCRIPTION                                *
+001200*    ---------  -----  ------------------------------------------ *
+001300*    2026-08-09 JMR    ORIGINAL COPYBOOK                          *
+001400*                                                                  *
+001500********************************************************************
+001600 01  DL100-LK-PARMS.
+001700     05  DL100-LK-FUNCTION           PIC X(01).
+001800         88  DL100-LK-POS-TO-LTR         VALUE 'P'.
+001900         88  DL100-LK-LTR-TO-POS         VALUE 'L'.
+002000     05  DL100-LK-POSITION           PIC 9(03).
+002100     05  DL100-LK-LETTER             PIC X(01).
+002200     05  DL100-LK-RETURN-CODE        PIC 9(02).
+002300         88  DL100-LK-FOUND              VALUE 00.
+002400         88  DL100-LK-NOT-FOUND          VALUE 04.
+002500         88  DL100-LK-BAD-FUNCTION       VALUE 08.
