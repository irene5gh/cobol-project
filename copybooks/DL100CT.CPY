@@ -0,0 +1,19 @@
+000100********************************************************************
+000200*                                                                  *
+000300*    COPYBOOK    DL100CT                                          *
+000400*    PURPOSE     LETTER TABLE CONTROL FILE RECORD LAYOUT          *
+000500*                ONE RECORD PER TABLE ENTRY, IN TABLE POSITION    *
+000600*                ORDER.  READ BY TEST10 AT STARTUP AND            *
+000700*                MAINTAINED BY DL100MN.                           *
+000800*                                                                  *
+000900*    MODIFICATION HISTORY                                         *
+001000*    ------------------------------------------------------------ *
+001100*    DATE       BY     DESCRIPTION                                *
+001200*    ---------  -----  ------------------------------------------ *
+001300*    2026-08-09 JMR    ORIGINAL COPYBOOK                          *
+001400*                                                                  *
+001500********************************************************************
+001600 01  DL100-CONTROL-RECORD.
+001700     05  DL100-CT-POSITION           PIC 9(03).
+001800     05  DL100-CT-LETTER             PIC X(01).
+001900     05  FILLER                      PIC X(76).
