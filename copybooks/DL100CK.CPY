@@ -0,0 +1,19 @@
+000100********************************************************************
+000200*                                                                  *
+000300*    COPYBOOK    DL100CK                                          *
+000400*    PURPOSE     RESTART/CHECKPOINT RECORD LAYOUT FOR TEST10.     *
+000500*                ONE RECORD IS REWRITTEN EVERY DL100-CK-INTERVAL  *
+000600*                TABLE ENTRIES SO A RERUN CAN RESUME PAST THE     *
+000700*                LAST ENTRY SUCCESSFULLY PROCESSED.                *
+000800*                                                                  *
+000900*    MODIFICATION HISTORY                                         *
+001000*    ------------------------------------------------------------ *
+001100*    DATE       BY     DESCRIPTION                                *
+001200*    ---------  -----  ------------------------------------------ *
+001300*    2026-08-09 JMR    ORIGINAL COPYBOOK                          *
+001400*                                                                  *
+001500********************************************************************
+001600 01  DL100-CHECKPOINT-RECORD.
+001700     05  DL100-CK-RUN-DATE           PIC 9(08).
+001800     05  DL100-CK-LAST-POSITION      PIC 9(03).
+001900     05  FILLER                      PIC X(20).
