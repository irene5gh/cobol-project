@@ -0,0 +1,20 @@
+000100********************************************************************
+000200*                                                                  *
+000300*    COPYBOOK    DL100EX                                          *
+000400*    PURPOSE     DOWNSTREAM EXTRACT RECORD LAYOUT FOR THE         *
+000500*                LETTER TABLE.  WRITTEN BY TEST10, READ BY        *
+000600*                DL100RC AND ANY OTHER DOWNSTREAM JOB.            *
+000700*                                                                  *
+000800*    MODIFICATION HISTORY                                         *
+000900*    ------------------------------------------------------------ *
+001000*    DATE       BY     DESCRIPTION                                *
+001100*    ---------  -----  ------------------------------------------ *
+001200*    2026-08-09 JMR    ORIGINAL COPYBOOK                          *
+001300*                                                                  *
+001400********************************************************************
+001500 01  DL100-EXTRACT-RECORD.
+001600     05  DL100-EX-RUN-DATE           PIC 9(08).
+001700     05  DL100-EX-POSITION           PIC 9(03).
+001800     05  DL100-EX-LETTER             PIC X(01).
+001900     05  DL100-EX-FUTURE-FIELDS      PIC X(50).
+002000
