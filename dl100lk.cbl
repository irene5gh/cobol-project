@@ -0,0 +1,95 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     DL100LK.
+000300 AUTHOR.         J RENNER.
+000400 INSTALLATION.   DL100 APPLICATION - REFERENCE DATA GROUP.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800********************************************************************
+000900*                                                                  *
+001000*    PROGRAM      DL100LK                                         *
+001100*    PURPOSE      CALLABLE LOOKUP SUBPROGRAM FOR THE DL100        *
+001200*                 LETTER TABLE.  GIVEN A TABLE POSITION IT        *
+001300*                 RETURNS THE LETTER AT THAT POSITION, AND        *
+001400*                 GIVEN A LETTER IT RETURNS THE POSITION IT       *
+001500*                 OCCUPIES, SO CALLERS DO NOT HAVE TO CODE         *
+001600*                 THEIR OWN TABLE SCAN.                            *
+001700*                                                                  *
+001800*    CALL CONVENTION  (SEE COPYBOOK DL100LP)                      *
+001900*                 CALL 'DL100LK' USING DL100-LK-PARMS,             *
+002000*                                       DL100-LETTER-TABLE         *
+002100*                 DL100-LK-FUNCTION = 'P' - POSITION TO LETTER,    *
+002200*                     DL100-LK-POSITION IS THE INPUT               *
+002300*                 DL100-LK-FUNCTION = 'L' - LETTER TO POSITION,    *
+002400*                     DL100-LK-LETTER IS THE INPUT                 *
+002500*                 DL100-LK-RETURN-CODE COMES BACK 00 (FOUND),      *
+002600*                     04 (NOT FOUND) OR 08 (BAD FUNCTION CODE)     *
+002700*                                                                  *
+002800*    MODIFICATION HISTORY                                         *
+002900*    ------------------------------------------------------------ *
+003000*    DATE       BY     DESCRIPTION                                *
+003100*    ---------  -----  ------------------------------------------ *
+003200*    2026-08-09 JMR    ORIGINAL PROGRAM                           *
+003300*                                                                  *
+003400********************************************************************
+003500 ENVIRONMENT DIVISION.
+003600 CONFIGURATION SECTION.
+003700*
+003800 DATA DIVISION.
+003900 WORKING-STORAGE SECTION.
+004000 01  WS-SCAN-INDEX               PIC 9(03).
+004100*
+004200 LINKAGE SECTION.
+004300     COPY DL100LP.
+004400     COPY DL100TB.
+004500*
+004600 PROCEDURE DIVISION USING DL100-LK-PARMS, DL100-LETTER-TABLE.
+004700*
+004800********************************************************************
+004900*    0000-MAIN - MAINLINE                                         *
+005000********************************************************************
+005100 0000-MAIN.
+005200     MOVE 04 TO DL100-LK-RETURN-CODE.
+005300     IF DL100-LK-POS-TO-LTR
+005400         PERFORM 1000-POSITION-TO-LETTER
+005500             THRU 1000-POSITION-TO-LETTER-EXIT
+005600     ELSE
+005700         IF DL100-LK-LTR-TO-POS
+005800             PERFORM 2000-LETTER-TO-POSITION
+005900                 THRU 2000-LETTER-TO-POSITION-EXIT
+006000         ELSE
+006100             MOVE 08 TO DL100-LK-RETURN-CODE
+006200         END-IF
+006300     END-IF.
+006400     GOBACK.
+006500*
+006600********************************************************************
+006700*    1000-POSITION-TO-LETTER - RESOLVE DL100-LK-POSITION TO THE   *
+006800*    LETTER STORED AT THAT POSITION IN THE TABLE                  *
+006900********************************************************************
+007000 1000-POSITION-TO-LETTER.
+007100     IF DL100-LK-POSITION > ZERO
+007200             AND DL100-LK-POSITION NOT > DL100-TABLE-COUNT
+007300         MOVE DL100-LETTERS(DL100-LK-POSITION) TO DL100-LK-LETTER
+007400         MOVE 00 TO DL100-LK-RETURN-CODE
+007500     END-IF.
+007600 1000-POSITION-TO-LETTER-EXIT.
+007700     EXIT.
+007800*
+007900********************************************************************
+008000*    2000-LETTER-TO-POSITION - RESOLVE DL100-LK-LETTER TO THE     *
+008100*    POSITION IT OCCUPIES IN THE TABLE                            *
+008200********************************************************************
+008300 2000-LETTER-TO-POSITION.
+008400     PERFORM VARYING WS-SCAN-INDEX FROM 1 BY 1
+008500             UNTIL WS-SCAN-INDEX > DL100-TABLE-COUNT
+008600             OR DL100-LK-FOUND
+008700         IF DL100-LETTERS(WS-SCAN-INDEX) = DL100-LK-LETTER
+008800             MOVE WS-SCAN-INDEX TO DL100-LK-POSITION
+008900             MOVE 00 TO DL100-LK-RETURN-CODE
+009000         END-IF
+009100     END-PERFORM.
+009200 2000-LETTER-TO-POSITION-EXIT.
+009300     EXIT.
+009400*
+009500 END PROGRAM DL100LK.
