@@ -0,0 +1,357 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     DL100RC.
+000300 AUTHOR.         J RENNER.
+000400 INSTALLATION.   DL100 APPLICATION - REFERENCE DATA GROUP.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800********************************************************************
+000900*                                                                  *
+001000*    PROGRAM      DL100RC                                         *
+001100*    PURPOSE      RECONCILE TODAY'S DL100 LETTER TABLE EXTRACT    *
+001200*                 (CUREXT) AGAINST THE PRIOR RUN'S SAVED EXTRACT  *
+001300*                 (PRVEXT - BOTH IN THE DL100EX LAYOUT WRITTEN    *
+001400*                 BY TEST10) AND REPORT, BY POSITION, WHICH       *
+001500*                 ENTRIES WERE ADDED, REMOVED OR CHANGED SINCE    *
+001600*                 THE PRIOR RUN.  BOTH EXTRACTS MUST BE IN        *
+001700*                 ASCENDING POSITION ORDER WITH NO DUPLICATE      *
+001800*                 POSITIONS, WHICH IS HOW TEST10 WRITES THEM.     *
+001900*                                                                  *
+002000*    MODIFICATION HISTORY                                         *
+002100*    ------------------------------------------------------------ *
+002200*    DATE       BY     DESCRIPTION                                *
+002300*    ---------  -----  ------------------------------------------ *
+002400*    2026-08-09 JMR    ORIGINAL PROGRAM                           *
+002410*    2026-08-09 JMR    CUREXT/PRVEXT/RECRPT OPENS ARE NOW STATUS-  *
+002420*                      CHECKED - A MISSING PRVEXT (STATUS 35, THE  *
+002430*                      FIRST TIME THIS JOB EVER RUNS) IS TREATED   *
+002440*                      AS AN EMPTY PRIOR EXTRACT RATHER THAN A     *
+002450*                      FATAL ERROR, SO EVERY CURRENT POSITION      *
+002460*                      SIMPLY REPORTS AS ADDED                     *
+002500*                                                                  *
+002600********************************************************************
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT CUREXT   ASSIGN TO CUREXT
+003200         ORGANIZATION IS SEQUENTIAL
+003300         FILE STATUS IS WS-CUREXT-STATUS.
+003400     SELECT PRVEXT   ASSIGN TO PRVEXT
+003500         ORGANIZATION IS SEQUENTIAL
+003600         FILE STATUS IS WS-PRVEXT-STATUS.
+003700     SELECT RECRPT   ASSIGN TO RECRPT
+003800         ORGANIZATION IS SEQUENTIAL
+003900         FILE STATUS IS WS-RECRPT-STATUS.
+004000*
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300********************************************************************
+004400*    CUREXT AND PRVEXT SHARE THE DL100EX EXTRACT LAYOUT.  EACH    *
+004500*    COPY IS RENAMED VIA REPLACING SO BOTH RECORDS CAN BE HELD    *
+004600*    IN STORAGE AT THE SAME TIME FOR THE COMPARE                  *
+004700********************************************************************
+004800 FD  CUREXT
+004900     RECORDING MODE IS F
+005000     LABEL RECORDS ARE STANDARD.
+005100     COPY DL100EX REPLACING
+005200         ==DL100-EXTRACT-RECORD== BY ==DL100-CUR-RECORD==
+005300         ==DL100-EX-RUN-DATE==    BY ==DL100-CU-RUN-DATE==
+005400         ==DL100-EX-POSITION==    BY ==DL100-CU-POSITION==
+005500         ==DL100-EX-LETTER==      BY ==DL100-CU-LETTER==
+005600         ==DL100-EX-FUTURE-FIELDS==
+005650             BY ==DL100-CU-FUTURE-FIELDS==.
+005700 FD  PRVEXT
+005800     RECORDING MODE IS F
+005900     LABEL RECORDS ARE STANDARD.
+006000     COPY DL100EX REPLACING
+006100         ==DL100-EXTRACT-RECORD== BY ==DL100-PRV-RECORD==
+006200         ==DL100-EX-RUN-DATE==    BY ==DL100-PV-RUN-DATE==
+006300         ==DL100-EX-POSITION==    BY ==DL100-PV-POSITION==
+006400         ==DL100-EX-LETTER==      BY ==DL100-PV-LETTER==
+006500         ==DL100-EX-FUTURE-FIELDS==
+006550             BY ==DL100-PV-FUTURE-FIELDS==.
+006600 FD  RECRPT
+006700     RECORDING MODE IS F
+006800     LABEL RECORDS ARE STANDARD.
+006900 01  RECRPT-RECORD               PIC X(133).
+007000*
+007100 WORKING-STORAGE SECTION.
+007200*
+007300********************************************************************
+007400*    SWITCHES                                                     *
+007500********************************************************************
+007600 01  WS-SWITCHES.
+007700     05  WS-CUREXT-EOF-SW        PIC X(01) VALUE 'N'.
+007800         88  WS-CUREXT-EOF           VALUE 'Y'.
+007900     05  WS-PRVEXT-EOF-SW        PIC X(01) VALUE 'N'.
+008000         88  WS-PRVEXT-EOF           VALUE 'Y'.
+008100*
+008200********************************************************************
+008300*    FILE STATUS FIELDS                                           *
+008400********************************************************************
+008500 01  WS-FILE-STATUSES.
+008600     05  WS-CUREXT-STATUS        PIC X(02) VALUE SPACES.
+008610         88  WS-CUREXT-OK            VALUE '00'.
+008700     05  WS-PRVEXT-STATUS        PIC X(02) VALUE SPACES.
+008710         88  WS-PRVEXT-OK            VALUE '00'.
+008720         88  WS-PRVEXT-NOT-FOUND     VALUE '35'.
+008800     05  WS-RECRPT-STATUS        PIC X(02) VALUE SPACES.
+008810         88  WS-RECRPT-OK            VALUE '00'.
+008900*
+009000********************************************************************
+009100*    MATCH/MERGE CONTROL FIELDS - 999 IS THE HIGH-KEY SENTINEL    *
+009200*    USED ONCE A FILE REACHES END OF FILE (VALID POSITIONS ARE    *
+009300*    1 THRU 100)                                                  *
+009400********************************************************************
+009500 01  WS-CUR-KEY                  PIC 9(03) VALUE 999.
+009600 01  WS-PRV-KEY                  PIC 9(03) VALUE 999.
+009700*
+009800********************************************************************
+009900*    RECONCILIATION COUNTS                                        *
+010000********************************************************************
+010100 01  WS-ADDED-COUNT              PIC 9(05) VALUE ZERO.
+010200 01  WS-REMOVED-COUNT            PIC 9(05) VALUE ZERO.
+010300 01  WS-CHANGED-COUNT            PIC 9(05) VALUE ZERO.
+010400 01  WS-UNCHANGED-COUNT          PIC 9(05) VALUE ZERO.
+010500*
+010600********************************************************************
+010700*    RUN IDENTIFICATION                                           *
+010800********************************************************************
+010900 01  WS-RUN-DATE                 PIC 9(08).
+011000*
+011100********************************************************************
+011200*    REPORT PRINT LINES                                           *
+011300********************************************************************
+011400 01  WS-PAGE-NUMBER              PIC 9(05) VALUE ZERO.
+011500 01  WS-LINE-COUNT               PIC 9(02) VALUE 99.
+011600 01  WS-LINES-PER-PAGE           PIC 9(02) VALUE 50.
+011700*
+011800 01  WS-HEADING-1.
+011900     05  FILLER                  PIC X(01) VALUE SPACES.
+012000     05  FILLER                  PIC X(20) VALUE
+012100             'DL100 LETTER TABLE'.
+012200     05  FILLER                  PIC X(16) VALUE
+012300             'RECONCILIATION '.
+012400     05  FILLER                  PIC X(10) VALUE 'RUN DATE:'.
+012500     05  HDG1-RUN-DATE           PIC 9999/99/99.
+012600     05  FILLER                  PIC X(06) VALUE SPACES.
+012700     05  FILLER                  PIC X(05) VALUE 'PAGE'.
+012800     05  HDG1-PAGE-NUMBER        PIC ZZZZ9.
+012900*
+013000 01  WS-HEADING-2.
+013100     05  FILLER                  PIC X(01) VALUE SPACES.
+013200     05  FILLER                  PIC X(10) VALUE 'POSITION'.
+013300     05  FILLER                  PIC X(08) VALUE 'PRIOR'.
+013400     05  FILLER                  PIC X(10) VALUE 'CURRENT'.
+013500     05  FILLER                  PIC X(10) VALUE 'STATUS'.
+013600*
+013700 01  WS-DETAIL-LINE.
+013800     05  FILLER                  PIC X(01) VALUE SPACES.
+013900     05  DTL-POSITION            PIC ZZZ9.
+014000     05  FILLER                  PIC X(06) VALUE SPACES.
+014100     05  DTL-PRIOR-LETTER        PIC X(01).
+014200     05  FILLER                  PIC X(09) VALUE SPACES.
+014300     05  DTL-CURRENT-LETTER      PIC X(01).
+014400     05  FILLER                  PIC X(09) VALUE SPACES.
+014500     05  DTL-STATUS              PIC X(10).
+014600*
+014700 01  WS-SUMMARY-LINE.
+014800     05  FILLER                  PIC X(01) VALUE SPACES.
+014900     05  SUM-LABEL               PIC X(20).
+015000     05  SUM-COUNT               PIC ZZZZ9.
+015100*
+015200 PROCEDURE DIVISION.
+015300*
+015400********************************************************************
+015500*    0000-MAIN - MAINLINE                                         *
+015600********************************************************************
+015700 0000-MAIN.
+015800     PERFORM 1000-INITIALIZE
+015900         THRU 1000-INITIALIZE-EXIT.
+016000     PERFORM 8000-PRINT-HEADINGS
+016100         THRU 8000-PRINT-HEADINGS-EXIT.
+016200     PERFORM 2000-READ-CUREXT
+016300         THRU 2000-READ-CUREXT-EXIT.
+016400     PERFORM 2100-READ-PRVEXT
+016500         THRU 2100-READ-PRVEXT-EXIT.
+016600     PERFORM 3000-COMPARE-RECORDS
+016700         THRU 3000-COMPARE-RECORDS-EXIT
+016800         UNTIL WS-CUREXT-EOF AND WS-PRVEXT-EOF.
+016900     PERFORM 8800-PRINT-SUMMARY
+017000         THRU 8800-PRINT-SUMMARY-EXIT.
+017100     PERFORM 9000-TERMINATE
+017200         THRU 9000-TERMINATE-EXIT.
+017300     GOBACK.
+017400*
+017500********************************************************************
+017600*    1000-INITIALIZE - OPEN FILES AND ESTABLISH THE RUN DATE      *
+017700********************************************************************
+017800 1000-INITIALIZE.
+017900     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+017910     OPEN INPUT CUREXT.
+017920     IF NOT WS-CUREXT-OK
+017930         DISPLAY 'CUREXT OPEN FAILED - STATUS ' WS-CUREXT-STATUS
+017940         MOVE 16 TO RETURN-CODE
+017950         STOP RUN
+017960     END-IF.
+018000     OPEN INPUT PRVEXT.
+018010     IF WS-PRVEXT-NOT-FOUND
+018020         SET WS-PRVEXT-EOF TO TRUE
+018030         MOVE 999 TO WS-PRV-KEY
+018040     ELSE
+018050         IF NOT WS-PRVEXT-OK
+018060             DISPLAY 'PRVEXT OPEN FAILED - STATUS '
+018070                 WS-PRVEXT-STATUS
+018080             MOVE 16 TO RETURN-CODE
+018090             STOP RUN
+018100         END-IF
+018110     END-IF.
+018200     OPEN OUTPUT RECRPT.
+018210     IF NOT WS-RECRPT-OK
+018220         DISPLAY 'RECRPT OPEN FAILED - STATUS ' WS-RECRPT-STATUS
+018230         MOVE 16 TO RETURN-CODE
+018240         STOP RUN
+018250     END-IF.
+018300 1000-INITIALIZE-EXIT.
+018400     EXIT.
+018500*
+018600********************************************************************
+018700*    2000-2100 - PRIMING AND SUBSEQUENT READS.  A KEY OF 999      *
+018800*    MEANS THE FILE HAS REACHED END OF FILE                       *
+018900********************************************************************
+019000 2000-READ-CUREXT.
+019100     READ CUREXT
+019200         AT END
+019300             SET WS-CUREXT-EOF TO TRUE
+019400             MOVE 999 TO WS-CUR-KEY
+019500         NOT AT END
+019600             MOVE DL100-CU-POSITION TO WS-CUR-KEY
+019700     END-READ.
+019800 2000-READ-CUREXT-EXIT.
+019900     EXIT.
+020000*
+020100 2100-READ-PRVEXT.
+020150     IF NOT WS-PRVEXT-EOF
+020200         READ PRVEXT
+020300             AT END
+020400                 SET WS-PRVEXT-EOF TO TRUE
+020500                 MOVE 999 TO WS-PRV-KEY
+020600             NOT AT END
+020700                 MOVE DL100-PV-POSITION TO WS-PRV-KEY
+020800         END-READ
+020850     END-IF.
+020900 2100-READ-PRVEXT-EXIT.
+021000     EXIT.
+021100*
+021200********************************************************************
+021300*    3000-COMPARE-RECORDS - CLASSIC MATCH/MERGE ON POSITION.      *
+021400*    EQUAL KEYS PRESENT IN BOTH FILES ARE CHANGED IF THE LETTER   *
+021500*    DIFFERS; A KEY PRESENT ONLY IN CUREXT WAS ADDED; A KEY       *
+021600*    PRESENT ONLY IN PRVEXT WAS REMOVED                           *
+021700********************************************************************
+021800 3000-COMPARE-RECORDS.
+021900     IF WS-CUR-KEY = WS-PRV-KEY
+022000         IF DL100-CU-LETTER = DL100-PV-LETTER
+022100             ADD 1 TO WS-UNCHANGED-COUNT
+022200         ELSE
+022300             MOVE WS-CUR-KEY TO DTL-POSITION
+022400             MOVE DL100-PV-LETTER TO DTL-PRIOR-LETTER
+022500             MOVE DL100-CU-LETTER TO DTL-CURRENT-LETTER
+022600             MOVE 'CHANGED' TO DTL-STATUS
+022700             PERFORM 8100-PRINT-DETAIL-LINE
+022800                 THRU 8100-PRINT-DETAIL-LINE-EXIT
+022900             ADD 1 TO WS-CHANGED-COUNT
+023000         END-IF
+023100         PERFORM 2000-READ-CUREXT
+023200             THRU 2000-READ-CUREXT-EXIT
+023300         PERFORM 2100-READ-PRVEXT
+023400             THRU 2100-READ-PRVEXT-EXIT
+023500     ELSE
+023600         IF WS-CUR-KEY < WS-PRV-KEY
+023700             MOVE WS-CUR-KEY TO DTL-POSITION
+023800             MOVE SPACES TO DTL-PRIOR-LETTER
+023900             MOVE DL100-CU-LETTER TO DTL-CURRENT-LETTER
+024000             MOVE 'ADDED' TO DTL-STATUS
+024100             PERFORM 8100-PRINT-DETAIL-LINE
+024200                 THRU 8100-PRINT-DETAIL-LINE-EXIT
+024300             ADD 1 TO WS-ADDED-COUNT
+024400             PERFORM 2000-READ-CUREXT
+024500                 THRU 2000-READ-CUREXT-EXIT
+024600         ELSE
+024700             MOVE WS-PRV-KEY TO DTL-POSITION
+024800             MOVE DL100-PV-LETTER TO DTL-PRIOR-LETTER
+024900             MOVE SPACES TO DTL-CURRENT-LETTER
+025000             MOVE 'REMOVED' TO DTL-STATUS
+025100             PERFORM 8100-PRINT-DETAIL-LINE
+025200                 THRU 8100-PRINT-DETAIL-LINE-EXIT
+025300             ADD 1 TO WS-REMOVED-COUNT
+025400             PERFORM 2100-READ-PRVEXT
+025500                 THRU 2100-READ-PRVEXT-EXIT
+025600         END-IF
+025700     END-IF.
+025800 3000-COMPARE-RECORDS-EXIT.
+025900     EXIT.
+026000*
+026100********************************************************************
+026200*    8000-8800 - REPORT PRINT PARAGRAPHS                          *
+026300********************************************************************
+026400 8000-PRINT-HEADINGS.
+026500     ADD 1 TO WS-PAGE-NUMBER.
+026600     MOVE ZERO TO WS-LINE-COUNT.
+026700     MOVE WS-RUN-DATE TO HDG1-RUN-DATE.
+026800     MOVE WS-PAGE-NUMBER TO HDG1-PAGE-NUMBER.
+026900     WRITE RECRPT-RECORD FROM WS-HEADING-1
+027000         AFTER ADVANCING PAGE.
+027100     WRITE RECRPT-RECORD FROM WS-HEADING-2
+027200         AFTER ADVANCING 2 LINES.
+027300     MOVE 2 TO WS-LINE-COUNT.
+027400 8000-PRINT-HEADINGS-EXIT.
+027500     EXIT.
+027600*
+027700 8100-PRINT-DETAIL-LINE.
+027800     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+027900         PERFORM 8000-PRINT-HEADINGS
+028000             THRU 8000-PRINT-HEADINGS-EXIT
+028100     END-IF.
+028200     WRITE RECRPT-RECORD FROM WS-DETAIL-LINE
+028300         AFTER ADVANCING 1 LINE.
+028400     ADD 1 TO WS-LINE-COUNT.
+028500 8100-PRINT-DETAIL-LINE-EXIT.
+028600     EXIT.
+028700*
+028800 8800-PRINT-SUMMARY.
+028900     MOVE 'ENTRIES ADDED' TO SUM-LABEL.
+029000     MOVE WS-ADDED-COUNT TO SUM-COUNT.
+029100     WRITE RECRPT-RECORD FROM WS-SUMMARY-LINE
+029200         AFTER ADVANCING 2 LINES.
+029300     ADD 2 TO WS-LINE-COUNT.
+029400     MOVE 'ENTRIES REMOVED' TO SUM-LABEL.
+029500     MOVE WS-REMOVED-COUNT TO SUM-COUNT.
+029600     WRITE RECRPT-RECORD FROM WS-SUMMARY-LINE
+029700         AFTER ADVANCING 1 LINE.
+029800     ADD 1 TO WS-LINE-COUNT.
+029900     MOVE 'ENTRIES CHANGED' TO SUM-LABEL.
+030000     MOVE WS-CHANGED-COUNT TO SUM-COUNT.
+030100     WRITE RECRPT-RECORD FROM WS-SUMMARY-LINE
+030200         AFTER ADVANCING 1 LINE.
+030300     ADD 1 TO WS-LINE-COUNT.
+030400     MOVE 'ENTRIES UNCHANGED' TO SUM-LABEL.
+030500     MOVE WS-UNCHANGED-COUNT TO SUM-COUNT.
+030600     WRITE RECRPT-RECORD FROM WS-SUMMARY-LINE
+030700         AFTER ADVANCING 1 LINE.
+030800     ADD 1 TO WS-LINE-COUNT.
+030900 8800-PRINT-SUMMARY-EXIT.
+031000     EXIT.
+031100*
+031200********************************************************************
+031300*    9000-TERMINATE - CLOSE FILES                                  *
+031400********************************************************************
+031500 9000-TERMINATE.
+031600     CLOSE CUREXT.
+031700     CLOSE PRVEXT.
+031800     CLOSE RECRPT.
+031900 9000-TERMINATE-EXIT.
+032000     EXIT.
+032100*
+032200 END PROGRAM DL100RC.
